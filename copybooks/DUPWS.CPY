@@ -0,0 +1,11 @@
+      *      Shared Working-Storage fields for duplicate-Names
+      *      detection.  COPY DUPWS into Working-Storage Section.
+       01   WS-Dup-Flag     Pic X(1) Value "N".
+            88  Is-Duplicate    Value "Y".
+       01   WS-DupCount     Pic 9(6) Value 0.
+       01   WS-Seen-Table.
+           05  WS-Seen-Count   Pic 9(6) Value 0.
+           05  WS-Seen-Entry   Occurs 1 to 10000 Times
+                                Depending On WS-Seen-Count
+                                Indexed by WS-Seen-Idx.
+               10  WS-Seen-Names   Pic X(12).
