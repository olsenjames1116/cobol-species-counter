@@ -0,0 +1,13 @@
+      *      Shared FD record layout for lab3-in.dat once restructured
+      *      as an indexed file keyed on Names (request #019).  COPY
+      *      INIDXREC into the File Section FD for InFile.  Field
+      *      names are prefixed In- so they don't collide with the
+      *      parsed Names/Gender/Species fields COPY SPECIES already
+      *      puts in Working-Storage.  Lab3e's per-site extracts stay
+      *      flat/Line Sequential and keep using INREC via COPY
+      *      ... REPLACING -- this layout is only for the indexed
+      *      lab3-in.dat consumers (Lab3a/b/c/d/f/g).
+       01   InRecord.
+           05  InNames         Pic X(12).
+           05  InGender        Pic X(1).
+           05  InSpecies       Pic X(15).
