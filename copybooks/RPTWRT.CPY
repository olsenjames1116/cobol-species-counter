@@ -0,0 +1,111 @@
+      *      Shared procedure text: write the column-headed, paginated
+      *      LAB3-RPT.TXT report with a grand-total line.
+      *      COPY RPTWRT into the Procedure Division.
+       700-OpenReport.
+           Open Output RptFile
+           Move 1 to WS-Rpt-Page
+           Move 0 to WS-Rpt-LineCount
+           Accept WS-Rpt-Date-Raw From Date YYYYMMDD
+           String WS-Rpt-Date-Raw(5:2) "/" WS-Rpt-Date-Raw(7:2) "/"
+                  WS-Rpt-Date-Raw(1:4)
+               Delimited by Size Into WS-Rpt-Date-Disp
+           Perform 710-WriteReportHeader.
+
+       710-WriteReportHeader.
+           Move WS-Rpt-Page to WS-Rpt-PageEd
+           Move Spaces to RptRecord
+           String "LAB3 SPECIES CLASSIFICATION REPORT   PAGE: "
+                  Function Trim(WS-Rpt-PageEd)
+               Delimited by Size Into RptRecord
+           Write RptRecord
+           Move Spaces to RptRecord
+           String "RUN DATE: " WS-Rpt-Date-Disp
+               Delimited by Size Into RptRecord
+           Write RptRecord
+           Move Spaces to RptRecord
+           Write RptRecord
+           Move "CLASS       COUNT     MALE   FEMALE" to RptRecord
+           Write RptRecord
+           Move "----------  -----     ----   ------" to RptRecord
+           Write RptRecord
+           Move 0 to WS-Rpt-LineCount.
+
+       720-WriteReportDetail.
+           If WS-Rpt-LineCount Not Less Than WS-Rpt-LinesPerPage
+               Add 1 to WS-Rpt-Page
+               Perform 730-ReportPageBreak
+           End-If
+           Move WS-Rpt-Count to WS-Rpt-CountEd
+           Move WS-Rpt-Male to WS-Rpt-MaleEd
+           Move WS-Rpt-Female to WS-Rpt-FemEd
+           Move Spaces to RptRecord
+           String WS-Rpt-ClassName Delimited by Size
+                  Function Trim(WS-Rpt-CountEd) Delimited by Size
+                  "     M:" Delimited by Size
+                  Function Trim(WS-Rpt-MaleEd) Delimited by Size
+                  " F:" Delimited by Size
+                  Function Trim(WS-Rpt-FemEd) Delimited by Size
+               Into RptRecord
+           Write RptRecord
+           Add 1 to WS-Rpt-LineCount.
+
+       730-ReportPageBreak.
+           Move Spaces to RptRecord
+           Write RptRecord After Advancing Page
+           Perform 710-WriteReportHeader.
+
+       740-WriteReportGrandTotal.
+           Move Spaces to RptRecord
+           Write RptRecord
+           Move WS-Rpt-GrandTotal to WS-Rpt-GrandTotalEd
+           Move Spaces to RptRecord
+           String "GRAND TOTAL:  " Delimited by Size
+                  Function Trim(WS-Rpt-GrandTotalEd) Delimited by Size
+               Into RptRecord
+           Write RptRecord.
+
+       750-CloseReport.
+           Close RptFile.
+
+       950-WriteReport.
+           Perform 700-OpenReport
+           Move "AMPHIBIAN"    to WS-Rpt-ClassName
+           Move AmphibCount    to WS-Rpt-Count
+           Move AmphibMaleCount to WS-Rpt-Male
+           Move AmphibFemCount to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Move "BIRD"         to WS-Rpt-ClassName
+           Move BirdCount      to WS-Rpt-Count
+           Move BirdMaleCount  to WS-Rpt-Male
+           Move BirdFemCount   to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Move "MAMMAL"       to WS-Rpt-ClassName
+           Move MamCount       to WS-Rpt-Count
+           Move MamMaleCount   to WS-Rpt-Male
+           Move MamFemCount    to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Move "REPTILE"      to WS-Rpt-ClassName
+           Move RepCount       to WS-Rpt-Count
+           Move RepMaleCount   to WS-Rpt-Male
+           Move RepFemCount    to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Move "FISH"         to WS-Rpt-ClassName
+           Move FishCount      to WS-Rpt-Count
+           Move FishMaleCount  to WS-Rpt-Male
+           Move FishFemCount   to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Move "INSECT"       to WS-Rpt-ClassName
+           Move InsectCount    to WS-Rpt-Count
+           Move InsectMaleCount to WS-Rpt-Male
+           Move InsectFemCount to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Move "OTHER"        to WS-Rpt-ClassName
+           Move OtherCount     to WS-Rpt-Count
+           Move OtherMaleCount to WS-Rpt-Male
+           Move OtherFemCount  to WS-Rpt-Female
+           Perform 720-WriteReportDetail
+           Compute WS-Rpt-GrandTotal = AmphibCount + BirdCount +
+               MamCount + RepCount + FishCount + InsectCount +
+               OtherCount
+           Perform 740-WriteReportGrandTotal
+           Perform 750-CloseReport.
