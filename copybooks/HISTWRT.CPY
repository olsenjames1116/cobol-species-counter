@@ -0,0 +1,21 @@
+      *      Shared procedure text: append one dated class-count summary
+      *      to lab3-history.dat for Lab3h's month-over-month trend
+      *      report.  Relies on 700-OpenReport having already set
+      *      WS-Rpt-Date-Disp for this run.  COPY HISTWRT into the
+      *      Procedure Division.
+       520-WriteHistory.
+           Open Extend HistFile
+           If WS-Hist-Status = "35"
+               Open Output HistFile
+           End-If
+           Move Spaces to HistRecord
+           Move WS-Rpt-Date-Disp to HistDate
+           Move AmphibCount      to HistAmphib
+           Move BirdCount        to HistBird
+           Move MamCount         to HistMam
+           Move RepCount         to HistRep
+           Move FishCount        to HistFish
+           Move InsectCount      to HistInsect
+           Move OtherCount       to HistOther
+           Write HistRecord
+           Close HistFile.
