@@ -0,0 +1,19 @@
+      *      Shared procedure text: write one rejected-record line to
+      *      lab3-rejects.dat.  COPY REJWRT into the Procedure Division.
+      *      RejRawLine is rebuilt from the already-parsed Names/
+      *      Gender/Species fields rather than moved from InString --
+      *      request #019's indexed InRecord has no single raw-line
+      *      field to copy from, and Names/Gender/Species are always
+      *      populated by 100-SeparateStrings before a record can be
+      *      rejected, so the rebuilt line still matches the original
+      *      28-byte layout byte for byte.
+       160-WriteReject.
+           Add 1 to WS-RejectCount
+           Move Spaces to RejRecord
+           Move WS-RecNum         to RejLineNum
+           Move WS-Reject-Reason  to RejReason
+           String Names   Delimited by Size
+                  Gender  Delimited by Size
+                  Species Delimited by Size
+               Into RejRawLine
+           Write RejRecord.
