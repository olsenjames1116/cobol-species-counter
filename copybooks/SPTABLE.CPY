@@ -0,0 +1,20 @@
+      *      Shared Working-Storage species lookup table, loaded from
+      *      SPECIES-MASTER.DAT by the 050-LoadSpeciesTable paragraph
+      *      in SPLOAD.CPY.  COPY SPTABLE into Working-Storage Section.
+       01   WS-SpMast-EOF       Pic X Value "N".
+            88  WS-SpMast-AtEnd     Value "Y".
+       01   WS-Species-Table.
+           05  WS-Species-Count    Pic 9(4) Value 0.
+           05  WS-Species-Entry    Occurs 1 to 1000 Times
+                                    Depending On WS-Species-Count
+                                    Indexed by WS-Sp-Idx.
+               10  WS-Species-Name     Pic X(15).
+               10  WS-Species-Class    Pic X(1).
+       01   WS-Class-Code       Pic X(1).
+            88  Class-Amphibian     Value "A".
+            88  Class-Bird          Value "B".
+            88  Class-Mammal        Value "M".
+            88  Class-Reptile       Value "R".
+            88  Class-Fish          Value "F".
+            88  Class-Insect        Value "I".
+            88  Class-Other         Value "O".
