@@ -0,0 +1,13 @@
+      *      Shared FD record layout for lab3-history.dat, one dated
+      *      summary record per run for the month-over-month trend
+      *      report (Lab3h).  COPY HISTREC into the File Section FD
+      *      for HistFile.
+       01   HistRecord.
+           05  HistDate        Pic X(10).
+           05  HistAmphib      Pic 9(5).
+           05  HistBird        Pic 9(5).
+           05  HistMam         Pic 9(5).
+           05  HistRep         Pic 9(5).
+           05  HistFish        Pic 9(5).
+           05  HistInsect      Pic 9(5).
+           05  HistOther       Pic 9(5).
