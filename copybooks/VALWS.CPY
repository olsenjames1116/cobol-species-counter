@@ -0,0 +1,8 @@
+      *      Shared Working-Storage fields for record validation and
+      *      the rejected-record line counter.  COPY VALWS into
+      *      Working-Storage Section.
+       01   WS-RecNum       Pic 9(6) Value 0.
+       01   WS-Valid-Flag   Pic X(1) Value "Y".
+            88  Valid-Record    Value "Y".
+       01   WS-Reject-Reason Pic X(10).
+       01   WS-RejectCount  Pic 9(6) Value 0.
