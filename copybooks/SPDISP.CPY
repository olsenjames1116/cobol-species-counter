@@ -0,0 +1,94 @@
+      *      Shared procedure text: format and Display the class
+      *      counts, each broken out by gender, with each class's
+      *      percentage of the total records read and a grand total.
+      *      Percentages divide by WS-RecNum (actual records read),
+      *      not GrandTotal (records classified) -- 005/011's rejects
+      *      and duplicates are read but never classified, so dividing
+      *      by GrandTotal would overstate each class's true share of
+      *      records read once either one fires.  COPY SPDISP into the
+      *      Procedure Division.
+       900-DisplayCounts.
+           Move AmphibCount     to AmphibStr
+           Move BirdCount       to BirdStr
+           Move MamCount        to MamStr
+           Move RepCount        to RepStr
+           Move FishCount       to FishStr
+           Move InsectCount     to InsectStr
+           Move OtherCount      to OtherStr
+           Move AmphibMaleCount to AmphibMaleStr
+           Move AmphibFemCount  to AmphibFemStr
+           Move BirdMaleCount   to BirdMaleStr
+           Move BirdFemCount    to BirdFemStr
+           Move MamMaleCount    to MamMaleStr
+           Move MamFemCount     to MamFemStr
+           Move RepMaleCount    to RepMaleStr
+           Move RepFemCount     to RepFemStr
+           Move FishMaleCount   to FishMaleStr
+           Move FishFemCount    to FishFemStr
+           Move InsectMaleCount to InsectMaleStr
+           Move InsectFemCount  to InsectFemStr
+           Move OtherMaleCount  to OtherMaleStr
+           Move OtherFemCount   to OtherFemStr
+           Compute GrandTotal = AmphibCount + BirdCount + MamCount +
+               RepCount + FishCount + InsectCount + OtherCount
+           Move GrandTotal to GrandTotalStr
+           If WS-RecNum = 0
+               Move 0 to AmphibPct
+               Move 0 to BirdPct
+               Move 0 to MamPct
+               Move 0 to RepPct
+               Move 0 to FishPct
+               Move 0 to InsectPct
+               Move 0 to OtherPct
+           Else
+               Compute AmphibPct Rounded = (AmphibCount * 100) /
+                   WS-RecNum
+               Compute BirdPct   Rounded = (BirdCount * 100) /
+                   WS-RecNum
+               Compute MamPct    Rounded = (MamCount * 100) /
+                   WS-RecNum
+               Compute RepPct    Rounded = (RepCount * 100) /
+                   WS-RecNum
+               Compute FishPct   Rounded = (FishCount * 100) /
+                   WS-RecNum
+               Compute InsectPct Rounded = (InsectCount * 100) /
+                   WS-RecNum
+               Compute OtherPct  Rounded = (OtherCount * 100) /
+                   WS-RecNum
+           End-If
+           If GrandTotal + WS-RejectCount + WS-DupCount Not = WS-RecNum
+               Display "*** COUNT MISMATCH: " Function Trim(WS-RecNum)
+                   " read, " Function Trim(GrandTotalStr)
+                   " classified, " Function Trim(WS-RejectCount)
+                   " rejected, " Function Trim(WS-DupCount)
+                   " duplicate ***"
+           End-If
+           Display "Amphibian: " Function Trim(AmphibStr)
+               " (M:" Function Trim(AmphibMaleStr)
+               " F:" Function Trim(AmphibFemStr) ") "
+               Function Trim(AmphibPct) "%"
+           Display "Bird: " Function Trim(BirdStr)
+               " (M:" Function Trim(BirdMaleStr)
+               " F:" Function Trim(BirdFemStr) ") "
+               Function Trim(BirdPct) "%"
+           Display "Mammal: " Function Trim(MamStr)
+               " (M:" Function Trim(MamMaleStr)
+               " F:" Function Trim(MamFemStr) ") "
+               Function Trim(MamPct) "%"
+           Display "Reptile: " Function Trim(RepStr)
+               " (M:" Function Trim(RepMaleStr)
+               " F:" Function Trim(RepFemStr) ") "
+               Function Trim(RepPct) "%"
+           Display "Fish: " Function Trim(FishStr)
+               " (M:" Function Trim(FishMaleStr)
+               " F:" Function Trim(FishFemStr) ") "
+               Function Trim(FishPct) "%"
+           Display "Insect: " Function Trim(InsectStr)
+               " (M:" Function Trim(InsectMaleStr)
+               " F:" Function Trim(InsectFemStr) ") "
+               Function Trim(InsectPct) "%"
+           Display "Other: " Function Trim(OtherStr)
+               " (M:" Function Trim(OtherMaleStr)
+               " F:" Function Trim(OtherFemStr) ") "
+               Function Trim(OtherPct) "%"
+           Display "Total: " Function Trim(GrandTotalStr).
