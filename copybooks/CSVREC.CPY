@@ -0,0 +1,3 @@
+      *      Shared FD record layout for lab3-counts.csv.
+      *      COPY CSVREC into the File Section FD for CsvFile.
+       01   CsvRecord       Pic X(80).
