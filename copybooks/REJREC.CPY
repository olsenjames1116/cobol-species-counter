@@ -0,0 +1,8 @@
+      *      Shared FD record layout for lab3-rejects.dat.
+      *      COPY REJREC into the File Section FD for RejFile.
+       01   RejRecord.
+           05  RejLineNum      Pic 9(6).
+           05  Filler          Pic X(2)  Value Spaces.
+           05  RejReason       Pic X(10).
+           05  Filler          Pic X(2)  Value Spaces.
+           05  RejRawLine      Pic X(28).
