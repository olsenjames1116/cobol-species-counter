@@ -0,0 +1,32 @@
+      *      Shared FD record layout for the lab3-restart.dat
+      *      checkpoint file (Lab3c/Lab3d only).  COPY CKPTREC into
+      *      the File Section FD for CkptFile.  Carries all of
+      *      SPCOUNT.CPY's gender-crossed class counts (Fish/Insect
+      *      included, per 013) plus VALWS/DUPWS's running
+      *      WS-RejectCount/WS-DupCount, so a resumed run's totals and
+      *      015's read-vs-classified reconciliation stay correct.
+       01   CkptRecord.
+           05  CkptRecNum      Pic 9(6).
+           05  CkptAmphib      Pic 9(3).
+           05  CkptAmphibM     Pic 9(3).
+           05  CkptAmphibF     Pic 9(3).
+           05  CkptBird        Pic 9(3).
+           05  CkptBirdM       Pic 9(3).
+           05  CkptBirdF       Pic 9(3).
+           05  CkptMam         Pic 9(3).
+           05  CkptMamM        Pic 9(3).
+           05  CkptMamF        Pic 9(3).
+           05  CkptRep         Pic 9(3).
+           05  CkptRepM        Pic 9(3).
+           05  CkptRepF        Pic 9(3).
+           05  CkptFish        Pic 9(3).
+           05  CkptFishM       Pic 9(3).
+           05  CkptFishF       Pic 9(3).
+           05  CkptInsect      Pic 9(3).
+           05  CkptInsectM     Pic 9(3).
+           05  CkptInsectF     Pic 9(3).
+           05  CkptOther       Pic 9(3).
+           05  CkptOtherM      Pic 9(3).
+           05  CkptOtherF      Pic 9(3).
+           05  CkptRejectCount Pic 9(6).
+           05  CkptDupCount    Pic 9(6).
