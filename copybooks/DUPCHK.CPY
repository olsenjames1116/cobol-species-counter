@@ -0,0 +1,21 @@
+      *      Shared procedure text: check Names against the running
+      *      table of names already seen this run and flag repeats as
+      *      duplicates instead of letting them double-count.  Adds
+      *      every new Names value to the table as it goes.  COPY
+      *      DUPCHK into the Procedure Division.
+       170-CheckDuplicate.
+           Move "N" to WS-Dup-Flag
+           If WS-Seen-Count > 0
+               Set WS-Seen-Idx to 1
+               Search WS-Seen-Entry
+                   At End
+                       Continue
+                   When WS-Seen-Names(WS-Seen-Idx) = Names
+                       Move "Y" to WS-Dup-Flag
+               End-Search
+           End-If
+           If Not Is-Duplicate
+               Add 1 to WS-Seen-Count
+               Set WS-Seen-Idx to WS-Seen-Count
+               Move Names to WS-Seen-Names(WS-Seen-Idx)
+           End-If.
