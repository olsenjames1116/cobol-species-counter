@@ -0,0 +1,54 @@
+      *      Shared Working-Storage class counts, each broken out by
+      *      gender within the class.  COPY SPCOUNT into
+      *      Working-Storage Section.
+       01   AmphibCount     Pic 9(3) Value 0.
+       01   AmphibMaleCount Pic 9(3) Value 0.
+       01   AmphibFemCount  Pic 9(3) Value 0.
+       01   BirdCount       Pic 9(3) Value 0.
+       01   BirdMaleCount   Pic 9(3) Value 0.
+       01   BirdFemCount    Pic 9(3) Value 0.
+       01   MamCount        Pic 9(3) Value 0.
+       01   MamMaleCount    Pic 9(3) Value 0.
+       01   MamFemCount     Pic 9(3) Value 0.
+       01   RepCount        Pic 9(3) Value 0.
+       01   RepMaleCount    Pic 9(3) Value 0.
+       01   RepFemCount     Pic 9(3) Value 0.
+       01   FishCount       Pic 9(3) Value 0.
+       01   FishMaleCount   Pic 9(3) Value 0.
+       01   FishFemCount    Pic 9(3) Value 0.
+       01   InsectCount     Pic 9(3) Value 0.
+       01   InsectMaleCount Pic 9(3) Value 0.
+       01   InsectFemCount  Pic 9(3) Value 0.
+       01   OtherCount      Pic 9(3) Value 0.
+       01   OtherMaleCount  Pic 9(3) Value 0.
+       01   OtherFemCount   Pic 9(3) Value 0.
+       01   AmphibStr       Pic ZZ9.
+       01   BirdStr         Pic ZZ9.
+       01   MamStr          Pic ZZ9.
+       01   RepStr          Pic ZZ9.
+       01   FishStr         Pic ZZ9.
+       01   InsectStr       Pic ZZ9.
+       01   OtherStr        Pic ZZ9.
+       01   AmphibMaleStr   Pic ZZ9.
+       01   AmphibFemStr    Pic ZZ9.
+       01   BirdMaleStr     Pic ZZ9.
+       01   BirdFemStr      Pic ZZ9.
+       01   MamMaleStr      Pic ZZ9.
+       01   MamFemStr       Pic ZZ9.
+       01   RepMaleStr      Pic ZZ9.
+       01   RepFemStr       Pic ZZ9.
+       01   FishMaleStr     Pic ZZ9.
+       01   FishFemStr      Pic ZZ9.
+       01   InsectMaleStr   Pic ZZ9.
+       01   InsectFemStr    Pic ZZ9.
+       01   OtherMaleStr    Pic ZZ9.
+       01   OtherFemStr     Pic ZZ9.
+       01   GrandTotal      Pic 9(5).
+       01   GrandTotalStr   Pic ZZZZ9.
+       01   AmphibPct       Pic ZZ9.
+       01   BirdPct         Pic ZZ9.
+       01   MamPct          Pic ZZ9.
+       01   RepPct          Pic ZZ9.
+       01   FishPct         Pic ZZ9.
+       01   InsectPct       Pic ZZ9.
+       01   OtherPct        Pic ZZ9.
