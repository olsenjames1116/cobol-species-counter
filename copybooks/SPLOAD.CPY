@@ -0,0 +1,35 @@
+      *      Shared procedure text: load the species lookup table from
+      *      SPECIES-MASTER.DAT and classify one Species value against
+      *      it.  Species names are normalized to trimmed upper-case
+      *      on the way into the table, matching the normalization
+      *      100-SeparateStrings applies to the incoming Species
+      *      field, so the comparison in 055-ClassifySpecies is
+      *      case- and whitespace-insensitive on both sides.  COPY
+      *      SPLOAD into the Procedure Division.
+       050-LoadSpeciesTable.
+           Open Input SpeciesMaster
+           Move 0 to WS-Species-Count
+           Move "N" to WS-SpMast-EOF
+           Perform Until WS-SpMast-AtEnd
+               Read SpeciesMaster
+                   At End
+                       Move "Y" to WS-SpMast-EOF
+                   Not At End
+                       Add 1 to WS-Species-Count
+                       Set WS-Sp-Idx to WS-Species-Count
+                       Move Function Trim(Function Upper-Case
+                           (SpMastName)) to WS-Species-Name(WS-Sp-Idx)
+                       Move SpMastClass to WS-Species-Class(WS-Sp-Idx)
+               End-Read
+           End-Perform
+           Close SpeciesMaster.
+
+       055-ClassifySpecies.
+           Move "O" to WS-Class-Code
+           Set WS-Sp-Idx to 1
+           Search WS-Species-Entry
+               At End
+                   Move "O" to WS-Class-Code
+               When WS-Species-Name(WS-Sp-Idx) = Species
+                   Move WS-Species-Class(WS-Sp-Idx) to WS-Class-Code
+           End-Search.
