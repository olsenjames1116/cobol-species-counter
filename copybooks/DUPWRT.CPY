@@ -0,0 +1,10 @@
+      *      Shared procedure text: write one duplicate-Names
+      *      exception line to lab3-dupes.dat.  COPY DUPWRT into the
+      *      Procedure Division.
+       180-WriteDuplicate.
+           Add 1 to WS-DupCount
+           Move Spaces to DupRecord
+           Move WS-RecNum  to DupLineNum
+           Move Names      to DupNames
+           Move Species    to DupSpecies
+           Write DupRecord.
