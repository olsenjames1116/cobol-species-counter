@@ -0,0 +1,17 @@
+      *      Shared Working-Storage fields for the LAB3-RPT.TXT report.
+      *      COPY RPTWS into Working-Storage Section.
+       01   WS-Rpt-Page         Pic 9(3) Value 1.
+       01   WS-Rpt-PageEd       Pic ZZ9.
+       01   WS-Rpt-LineCount    Pic 9(3) Value 0.
+       01   WS-Rpt-LinesPerPage Pic 9(3) Value 20.
+       01   WS-Rpt-Date-Raw     Pic 9(8).
+       01   WS-Rpt-Date-Disp    Pic X(10).
+       01   WS-Rpt-ClassName    Pic X(10).
+       01   WS-Rpt-Count        Pic 9(5).
+       01   WS-Rpt-CountEd      Pic ZZZZ9.
+       01   WS-Rpt-Male         Pic 9(5).
+       01   WS-Rpt-MaleEd       Pic ZZZZ9.
+       01   WS-Rpt-Female       Pic 9(5).
+       01   WS-Rpt-FemEd        Pic ZZZZ9.
+       01   WS-Rpt-GrandTotal   Pic 9(5).
+       01   WS-Rpt-GrandTotalEd Pic ZZZZ9.
