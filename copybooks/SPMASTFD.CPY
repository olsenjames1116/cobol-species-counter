@@ -0,0 +1,5 @@
+      *      Shared FD record layout for SPECIES-MASTER.DAT.
+      *      COPY SPMASTFD into the File Section FD for SpeciesMaster.
+       01   SpMastRecord.
+           05  SpMastName      Pic X(15).
+           05  SpMastClass     Pic X(1).
