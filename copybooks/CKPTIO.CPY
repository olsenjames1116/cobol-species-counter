@@ -0,0 +1,98 @@
+      *      Shared procedure text: checkpoint/restart against
+      *      lab3-restart.dat (Lab3c/Lab3d only).  COPY CKPTIO into
+      *      the Procedure Division.
+       600-WriteCheckpoint.
+           Open Output CkptFile
+           Move WS-RecNum       to CkptRecNum
+           Move AmphibCount     to CkptAmphib
+           Move AmphibMaleCount to CkptAmphibM
+           Move AmphibFemCount  to CkptAmphibF
+           Move BirdCount       to CkptBird
+           Move BirdMaleCount   to CkptBirdM
+           Move BirdFemCount    to CkptBirdF
+           Move MamCount        to CkptMam
+           Move MamMaleCount    to CkptMamM
+           Move MamFemCount     to CkptMamF
+           Move RepCount        to CkptRep
+           Move RepMaleCount    to CkptRepM
+           Move RepFemCount     to CkptRepF
+           Move FishCount       to CkptFish
+           Move FishMaleCount   to CkptFishM
+           Move FishFemCount    to CkptFishF
+           Move InsectCount     to CkptInsect
+           Move InsectMaleCount to CkptInsectM
+           Move InsectFemCount  to CkptInsectF
+           Move OtherCount      to CkptOther
+           Move OtherMaleCount  to CkptOtherM
+           Move OtherFemCount   to CkptOtherF
+           Move WS-RejectCount  to CkptRejectCount
+           Move WS-DupCount     to CkptDupCount
+           Write CkptRecord
+           Close CkptFile.
+
+       610-LoadCheckpoint.
+           Open Input CkptFile
+           If WS-Ckpt-Status = "35"
+               Display "No checkpoint found -- starting from record 1."
+           Else
+               Read CkptFile
+                   At End
+                       Continue
+                   Not At End
+                       Move CkptRecNum  to WS-RecNum
+                       Move CkptAmphib  to AmphibCount
+                       Move CkptAmphibM to AmphibMaleCount
+                       Move CkptAmphibF to AmphibFemCount
+                       Move CkptBird    to BirdCount
+                       Move CkptBirdM   to BirdMaleCount
+                       Move CkptBirdF   to BirdFemCount
+                       Move CkptMam     to MamCount
+                       Move CkptMamM    to MamMaleCount
+                       Move CkptMamF    to MamFemCount
+                       Move CkptRep     to RepCount
+                       Move CkptRepM    to RepMaleCount
+                       Move CkptRepF    to RepFemCount
+                       Move CkptFish    to FishCount
+                       Move CkptFishM   to FishMaleCount
+                       Move CkptFishF   to FishFemCount
+                       Move CkptInsect  to InsectCount
+                       Move CkptInsectM to InsectMaleCount
+                       Move CkptInsectF to InsectFemCount
+                       Move CkptOther   to OtherCount
+                       Move CkptOtherM  to OtherMaleCount
+                       Move CkptOtherF  to OtherFemCount
+                       Move CkptRejectCount to WS-RejectCount
+                       Move CkptDupCount    to WS-DupCount
+               End-Read
+               Close CkptFile
+           End-If.
+
+       615-SkipToCheckpoint.
+           Move WS-RecNum to WS-Skip-Target
+           Move 0 to WS-Skip-Ctr
+           Perform Until WS-Skip-Ctr Not Less Than WS-Skip-Target
+               Read InFile Next Record
+                   At End
+                       Move WS-Skip-Target to WS-Skip-Ctr
+                   Not At End
+                       Add 1 to WS-Skip-Ctr
+                       Perform 100-SeparateStrings
+                       Perform 150-ValidateRecord
+                       If Valid-Record
+                           Perform 170-CheckDuplicate
+                       End-If
+               End-Read
+           End-Perform.
+
+       620-PromptResume.
+           Display "Resume from last checkpoint? (Y/N): "
+               With No Advancing
+           Accept WS-Resume-Answer
+           If Resume-Yes
+               Perform 610-LoadCheckpoint
+               Perform 615-SkipToCheckpoint
+           End-If.
+
+       630-ClearCheckpoint.
+           Open Output CkptFile
+           Close CkptFile.
