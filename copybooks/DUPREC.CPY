@@ -0,0 +1,8 @@
+      *      Shared FD record layout for lab3-dupes.dat.
+      *      COPY DUPREC into the File Section FD for DupFile.
+       01   DupRecord.
+           05  DupLineNum      Pic 9(6).
+           05  Filler          Pic X(2)  Value Spaces.
+           05  DupNames        Pic X(12).
+           05  Filler          Pic X(2)  Value Spaces.
+           05  DupSpecies      Pic X(15).
