@@ -0,0 +1,30 @@
+      *      Shared procedure text: append one comma-delimited counts
+      *      row to lab3-counts.csv for the trend-chart spreadsheet.
+      *      Relies on 900-DisplayCounts having already moved the
+      *      class counts into their Str fields and on 700-OpenReport
+      *      having already set WS-Rpt-Date-Disp for this run.  COPY
+      *      CSVWRT into the Procedure Division.
+       500-WriteCsv.
+           Open Extend CsvFile
+           If WS-Csv-Status = "35"
+               Open Output CsvFile
+           End-If
+           Move Spaces to CsvRecord
+           String WS-Rpt-Date-Disp      Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(AmphibStr) Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(BirdStr)   Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(MamStr)    Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(RepStr)    Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(FishStr)   Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(InsectStr) Delimited by Size
+                  ","                   Delimited by Size
+                  Function Trim(OtherStr)  Delimited by Size
+               Into CsvRecord
+           Write CsvRecord
+           Close CsvFile.
