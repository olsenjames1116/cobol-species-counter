@@ -0,0 +1,8 @@
+      *      Shared Working-Storage fields for checkpoint/restart
+      *      (Lab3c/Lab3d only).  COPY CKPTWS into Working-Storage
+      *      Section.
+       01   WS-Resume-Answer    Pic X(1) Value "N".
+            88  Resume-Yes          Value "Y" "y".
+       01   WS-Skip-Target      Pic 9(6).
+       01   WS-Skip-Ctr         Pic 9(6).
+       01   WS-Ckpt-Status      Pic XX.
