@@ -0,0 +1,27 @@
+      *      Shared procedure text: write one fixed-width record per
+      *      class to lab3-out.dat.  COPY OUTWRT into the Procedure
+      *      Division.
+       400-WriteOutFile.
+           Open Output OutFile
+           Move "AMPHIBIAN"  to OutClassName
+           Move AmphibCount  to OutClassCount
+           Write OutRecord
+           Move "BIRD"       to OutClassName
+           Move BirdCount    to OutClassCount
+           Write OutRecord
+           Move "MAMMAL"     to OutClassName
+           Move MamCount     to OutClassCount
+           Write OutRecord
+           Move "REPTILE"    to OutClassName
+           Move RepCount     to OutClassCount
+           Write OutRecord
+           Move "FISH"       to OutClassName
+           Move FishCount    to OutClassCount
+           Write OutRecord
+           Move "INSECT"     to OutClassName
+           Move InsectCount  to OutClassCount
+           Write OutRecord
+           Move "OTHER"      to OutClassName
+           Move OtherCount   to OutClassCount
+           Write OutRecord
+           Close OutFile.
