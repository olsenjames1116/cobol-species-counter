@@ -0,0 +1,6 @@
+      *      Shared FD record layout for lab3-out.dat, one fixed-width
+      *      record per class for downstream consolidation jobs.
+      *      COPY OUTREC into the File Section FD for OutFile.
+       01   OutRecord.
+           05  OutClassName    Pic X(10).
+           05  OutClassCount   Pic 9(5).
