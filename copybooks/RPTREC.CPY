@@ -0,0 +1,3 @@
+      *      Shared FD record layout for LAB3-RPT.TXT.
+      *      COPY RPTREC into the File Section FD for RptFile.
+       01   RptRecord       Pic X(80).
