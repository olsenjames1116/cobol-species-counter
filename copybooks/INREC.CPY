@@ -0,0 +1,3 @@
+      *      Shared FD record layout for the lab3-in.dat style extract.
+      *      COPY INREC into the File Section FD for InFile.
+       01       InString    Pic X(28).
