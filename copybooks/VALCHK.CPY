@@ -0,0 +1,16 @@
+      *      Shared procedure text: validate a parsed input record
+      *      before it is classified.  COPY VALCHK into the Procedure
+      *      Division.  Request #019's indexed InRecord is
+      *      fixed-width, so the old "SHORT" check against the raw
+      *      InString length no longer applies -- a record that
+      *      reaches here always carries all three fields.
+       150-ValidateRecord.
+           Move "Y" to WS-Valid-Flag
+           Move Spaces to WS-Reject-Reason
+           If Gender Not = "M" and Gender Not = "F"
+               Move "N" to WS-Valid-Flag
+               Move "BADGEN" to WS-Reject-Reason
+           Else if Species = Spaces
+               Move "N" to WS-Valid-Flag
+               Move "NOSPEC" to WS-Reject-Reason
+           End-If.
