@@ -0,0 +1,10 @@
+      *      Shared Working-Storage record layout for the parsed
+      *      Names/Gender/Species fields.  COPY SPECIES into
+      *      Working-Storage Section.  Species classification itself
+      *      is table-driven -- see SPTABLE.CPY / SPLOAD.CPY -- so the
+      *      species names live in SPECIES-MASTER.DAT, not here.
+       01   Names           Pic X(12).
+       01   Gender          Pic X(1).
+            88  Male            Value "M".
+            88  Female          Value "F".
+       01   Species         Pic X(15).
