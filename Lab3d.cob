@@ -10,97 +10,198 @@
        File-Control.
            Select InFile
             Assign to "lab3-in.dat"
+            Organization is Indexed
+            Access Mode is Dynamic
+            Record Key is InNames
+            File Status is WS-InFile-Status.
+           Select SpeciesMaster
+            Assign to "SPECIES-MASTER.DAT"
             Organization is Line Sequential.
-            
+           Select RptFile
+            Assign to "LAB3-RPT.TXT"
+            Organization is Line Sequential.
+           Select OutFile
+            Assign to "lab3-out.dat"
+            Organization is Line Sequential.
+           Select RejFile
+            Assign to "lab3-rejects.dat"
+            Organization is Line Sequential.
+           Select CkptFile
+            Assign to "lab3-restart.dat"
+            Organization is Line Sequential
+            File Status is WS-Ckpt-Status.
+           Select DupFile
+            Assign to "lab3-dupes.dat"
+            Organization is Line Sequential
+            File Status is WS-Dup-Status.
+           Select CsvFile
+            Assign to "lab3-counts.csv"
+            Organization is Line Sequential
+            File Status is WS-Csv-Status.
+           Select HistFile
+            Assign to "lab3-history.dat"
+            Organization is Line Sequential
+            File Status is WS-Hist-Status.
+
        Data Division.
        File Section.
        FD   InFile.
-       01       InString    Pic X(28).
+       COPY INIDXREC.
+       FD   SpeciesMaster.
+       COPY SPMASTFD.
+       FD   RptFile.
+       COPY RPTREC.
+       FD   OutFile.
+       COPY OUTREC.
+       FD   RejFile.
+       COPY REJREC.
+       FD   CkptFile.
+       COPY CKPTREC.
+       FD   DupFile.
+       COPY DUPREC.
+       FD   CsvFile.
+       COPY CSVREC.
+       FD   HistFile.
+       COPY HISTREC.
        Working-Storage Section.
-       01   Names           Pic X(12).
-       01   Gender          Pic X(1).
-       01   Species         Pic X(15).
-            88  Amphibian       Value "Frog" "Newt" "Salamander" 
-                                      "Toad".
-            88  Bird            Value "Albatross" "Eagle" "Falcon" 
-                                      "Hawk" "Pelican" "Vulture".
-            88  Mammal          Value "Ape" "Cheetah" "Chimp" "Coyote"
-                                  "Lion" "Mongoose" "Otter" "Tiger"
-                                  "Wolf".
-            88  Reptile         Value "Alligator" "Boa" "Cobra" 
-                                      "Komodo" "Turtle" "Viper".
-       01   AmphibCount     Pic 9(3).
-       01   BirdCount       Pic 9(3).
-       01   MamCount        Pic 9(3).
-       01   RepCount        Pic 9(3).
-       01   OtherCount      Pic 9(3).
-       01   AmphibStr       Pic ZZ9.
-       01   BirdStr         Pic ZZ9.
-       01   MamStr          Pic ZZ9.
-       01   RepStr          Pic ZZ9.
-       01   OtherStr        Pic ZZ9. 
-       01   InStringLength  Pic 99.
+       COPY SPECIES.
+       COPY SPTABLE.
+       COPY RPTWS.
+       COPY VALWS.
+       COPY CKPTWS.
+       COPY DUPWS.
+       COPY SPCOUNT.
        01   UserNum         Pic S9(4) Value 0.
        01   Indx            Pic 999.
-       
+       01   WS-Csv-Status   Pic XX.
+       01   WS-Hist-Status  Pic XX.
+       01   WS-Dup-Status   Pic XX.
+       01   WS-InFile-Status Pic XX.
+
        Procedure Division.
        000-Main.
+           Perform 050-LoadSpeciesTable
            Open Input InFile
-           Display "Enter how many lines of the file you would " &
-           "like sorted: " With no advancing
-           Accept UserNum
-           Perform until UserNum>0
-                Display "Please enter a number greater than 0"
-                Display "Enter how many lines of the file you would" &
-                " like counted: " with no advancing
-                Accept UserNum
-           End-Perform
-           Perform varying Indx
-                From 0 by 1 until Indx>=UserNum
-                    Read InFile
-                       At end
-                            Exit Perform
-                       Not at end
-                            Perform 100-SeparateStrings
-                            Perform 200-ClassCount
-                End-Read
-           End-Perform
-           Close InFile
-           Move AmphibCount to AmphibStr
-           Move BirdCount to BirdStr
-           Move MamCount to MamStr
-           Move RepCount to RepStr
-           Move OtherCount to OtherStr
-           Display "Amphibian: " Function Trim(AmphibStr)
-           Display "Bird: " Function Trim(BirdStr)
-           Display "Mammal: " Function Trim(MamStr)
-           Display "Reptile: " Function Trim(RepStr)
-           Display "Other: " Function Trim(OtherStr)
+           If WS-InFile-Status = "35"
+               Display "lab3-in.dat not found -- run Lab3j first."
+           Else
+               Move Low-Values to InNames
+               Start InFile Key is Not Less Than InNames
+                   Invalid Key
+                       Continue
+               End-Start
+               Open Output RejFile
+               Open Extend DupFile
+               If WS-Dup-Status = "35"
+                   Open Output DupFile
+               End-If
+               Perform 620-PromptResume
+               Display "Enter how many records you would like " &
+               "counted (in Names order): " With no advancing
+               Accept UserNum
+               Perform until UserNum>0
+                    Display "Please enter a number greater than 0"
+                    Display "Enter how many records you would like" &
+                    " counted (in Names order): " with no advancing
+                    Accept UserNum
+               End-Perform
+               Perform varying Indx
+                    From 0 by 1 until Indx>=UserNum
+                        Read InFile Next Record
+                           At end
+                                Exit Perform
+                           Not at end
+                                Add 1 to WS-RecNum
+                                Perform 100-SeparateStrings
+                                Perform 150-ValidateRecord
+                                If Valid-Record
+                                    Perform 170-CheckDuplicate
+                                    If Is-Duplicate
+                                        Perform 180-WriteDuplicate
+                                    Else
+                                        Perform 200-ClassCount
+                                    End-If
+                                Else
+                                    Perform 160-WriteReject
+                                End-If
+                                If Function Mod(WS-RecNum, 100) = 0
+                                    Perform 600-WriteCheckpoint
+                                End-If
+                    End-Read
+               End-Perform
+               Close InFile
+               Close RejFile
+               Close DupFile
+               Perform 900-DisplayCounts
+               Perform 950-WriteReport
+               Perform 400-WriteOutFile
+               Perform 500-WriteCsv
+               Perform 520-WriteHistory
+               Perform 630-ClearCheckpoint
+           End-If
            Stop Run.
         
        100-SeparateStrings.
-           Unstring InString (1:12)
-               Into Names
-           End-Unstring
-           Unstring InString (13:13)
-               Into Gender
-           End-Unstring
-           Move Function Length(InString) to InStringLength
-           Unstring InString (14:InStringLength)
-               Into Species
-           End-Unstring.
+           Move InNames  to Names
+           Move InGender to Gender
+           Move Function Trim(Function Upper-Case(InSpecies))
+               to Species.
             
-       200-ClassCount.                
+       200-ClassCount.
+           Perform 055-ClassifySpecies
            Evaluate true
-               When Amphibian
+               When Class-Amphibian
                    Add 1 to AmphibCount
-               When Bird
+                   Evaluate True
+                       When Male   Add 1 to AmphibMaleCount
+                       When Female Add 1 to AmphibFemCount
+                   End-Evaluate
+               When Class-Bird
                    Add 1 to BirdCount
-               When Mammal
+                   Evaluate True
+                       When Male   Add 1 to BirdMaleCount
+                       When Female Add 1 to BirdFemCount
+                   End-Evaluate
+               When Class-Mammal
                    Add 1 to MamCount
-               When Reptile
+                   Evaluate True
+                       When Male   Add 1 to MamMaleCount
+                       When Female Add 1 to MamFemCount
+                   End-Evaluate
+               When Class-Reptile
                    Add 1 to RepCount
+                   Evaluate True
+                       When Male   Add 1 to RepMaleCount
+                       When Female Add 1 to RepFemCount
+                   End-Evaluate
+               When Class-Fish
+                   Add 1 to FishCount
+                   Evaluate True
+                       When Male   Add 1 to FishMaleCount
+                       When Female Add 1 to FishFemCount
+                   End-Evaluate
+               When Class-Insect
+                   Add 1 to InsectCount
+                   Evaluate True
+                       When Male   Add 1 to InsectMaleCount
+                       When Female Add 1 to InsectFemCount
+                   End-Evaluate
                When Other
                    Add 1 to OtherCount
+                   Evaluate True
+                       When Male   Add 1 to OtherMaleCount
+                       When Female Add 1 to OtherFemCount
+                   End-Evaluate
            End-Evaluate.
-            
\ No newline at end of file
+
+       COPY SPLOAD.
+       COPY SPDISP.
+       COPY RPTWRT.
+       COPY OUTWRT.
+       COPY VALCHK.
+       COPY REJWRT.
+       COPY DUPCHK.
+       COPY DUPWRT.
+       COPY CSVWRT.
+       COPY HISTWRT.
+       COPY CKPTIO.
