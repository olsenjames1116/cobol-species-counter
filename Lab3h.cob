@@ -0,0 +1,93 @@
+      *      James Olsen
+      *      This program reads the running lab3-history.dat summary file and displays the month-over-month change in each class's
+      *      count between consecutive runs, so trends can be seen without saving every day's console output by hand.
+
+       Identification Division.
+       Program-ID.  Lab3h.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select HistFile
+            Assign to "lab3-history.dat"
+            Organization is Line Sequential
+            File Status is WS-Hist-Status.
+
+       Data Division.
+       File Section.
+       FD   HistFile.
+       COPY HISTREC.
+       Working-Storage Section.
+       01   EndFileFlag     Pic X Value "N".
+            88  AtEndOfHist     Value "Y".
+       01   WS-Have-Prior   Pic X Value "N".
+            88  Have-Prior      Value "Y".
+       01   WS-Prior-Date   Pic X(10).
+       01   WS-Prior-Amphib Pic 9(5) Value 0.
+       01   WS-Prior-Bird   Pic 9(5) Value 0.
+       01   WS-Prior-Mam    Pic 9(5) Value 0.
+       01   WS-Prior-Rep    Pic 9(5) Value 0.
+       01   WS-Prior-Fish   Pic 9(5) Value 0.
+       01   WS-Prior-Insect Pic 9(5) Value 0.
+       01   WS-Prior-Other  Pic 9(5) Value 0.
+       01   WS-Delta        Pic S9(5) Value 0.
+       01   WS-DeltaEd      Pic -(5)9.
+       01   WS-Hist-Status  Pic XX.
+
+       Procedure Division.
+       000-Main.
+           Open Input HistFile
+           If WS-Hist-Status = "35"
+               Display "No history file found yet -- nothing to report."
+           Else
+               Perform Until AtEndOfHist
+                   Read HistFile
+                       At End
+                           Move "Y" to EndFileFlag
+                       Not At End
+                           Perform 100-ReportOneRecord
+                   End-Read
+               End-Perform
+               Close HistFile
+           End-If
+           Stop Run.
+
+       100-ReportOneRecord.
+           Display "Run: " Function Trim(HistDate)
+           If Have-Prior
+               Perform 110-DisplayDelta
+           Else
+               Display "  (no prior run to compare)"
+           End-If
+           Move HistDate   to WS-Prior-Date
+           Move HistAmphib to WS-Prior-Amphib
+           Move HistBird   to WS-Prior-Bird
+           Move HistMam    to WS-Prior-Mam
+           Move HistRep    to WS-Prior-Rep
+           Move HistFish   to WS-Prior-Fish
+           Move HistInsect to WS-Prior-Insect
+           Move HistOther  to WS-Prior-Other
+           Move "Y" to WS-Have-Prior.
+
+       110-DisplayDelta.
+           Compute WS-Delta = HistAmphib - WS-Prior-Amphib
+           Move WS-Delta to WS-DeltaEd
+           Display "  Amphibian: " Function Trim(WS-DeltaEd)
+           Compute WS-Delta = HistBird - WS-Prior-Bird
+           Move WS-Delta to WS-DeltaEd
+           Display "  Bird: " Function Trim(WS-DeltaEd)
+           Compute WS-Delta = HistMam - WS-Prior-Mam
+           Move WS-Delta to WS-DeltaEd
+           Display "  Mammal: " Function Trim(WS-DeltaEd)
+           Compute WS-Delta = HistRep - WS-Prior-Rep
+           Move WS-Delta to WS-DeltaEd
+           Display "  Reptile: " Function Trim(WS-DeltaEd)
+           Compute WS-Delta = HistFish - WS-Prior-Fish
+           Move WS-Delta to WS-DeltaEd
+           Display "  Fish: " Function Trim(WS-DeltaEd)
+           Compute WS-Delta = HistInsect - WS-Prior-Insect
+           Move WS-Delta to WS-DeltaEd
+           Display "  Insect: " Function Trim(WS-DeltaEd)
+           Compute WS-Delta = HistOther - WS-Prior-Other
+           Move WS-Delta to WS-DeltaEd
+           Display "  Other: " Function Trim(WS-DeltaEd).
