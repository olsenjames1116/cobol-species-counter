@@ -0,0 +1,147 @@
+      *      James Olsen
+      *      This program lets an operator Accept a species name and a target class from the keyboard and add or remove that
+      *      species from SPECIES-MASTER.DAT interactively, so reclassifying an animal no longer means editing VALUE clauses
+      *      or WHEN lists by hand across Lab3a/Lab3b/Lab3c/Lab3d.
+
+       Identification Division.
+       Program-ID.  Lab3i.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select SpeciesMaster
+            Assign to "SPECIES-MASTER.DAT"
+            Organization is Line Sequential
+            File Status is WS-SpMast-Status.
+
+       Data Division.
+       File Section.
+       FD   SpeciesMaster.
+       COPY SPMASTFD.
+       Working-Storage Section.
+       COPY SPTABLE.
+       01   WS-SpMast-Status    Pic XX.
+       01   WS-Menu-Choice      Pic X(1).
+       01   WS-Input-Name       Pic X(15).
+       01   WS-Input-Class      Pic X(1).
+       01   WS-Compare-Name     Pic X(15).
+       01   WS-Removed-Flag     Pic X Value "N".
+            88  Species-Removed    Value "Y".
+       01   WS-Keep-Idx         Pic 9(4) Value 0.
+       01   WS-Replaced-Flag    Pic X Value "N".
+            88  Species-Replaced   Value "Y".
+
+       Procedure Division.
+       000-Main.
+           Perform Until WS-Menu-Choice = "Q"
+               Display "A)dd  R)emove  Q)uit -- choice: "
+                   With No Advancing
+               Accept WS-Menu-Choice
+               Move Function Upper-Case(WS-Menu-Choice)
+                   to WS-Menu-Choice
+               Evaluate WS-Menu-Choice
+                   When "A"
+                       Perform 100-AddSpecies
+                   When "R"
+                       Perform 200-RemoveSpecies
+                   When "Q"
+                       Continue
+                   When Other
+                       Display "Please enter A, R, or Q"
+               End-Evaluate
+           End-Perform
+           Stop Run.
+
+       100-AddSpecies.
+           Display "Enter species name: " With No Advancing
+           Accept WS-Input-Name
+           Display "Enter class code (A/B/M/R/F/I): "
+               With No Advancing
+           Accept WS-Input-Class
+           Move Function Upper-Case(WS-Input-Class) to WS-Input-Class
+           Move Function Trim(Function Upper-Case(WS-Input-Name))
+               to WS-Compare-Name
+           Perform 210-LoadMasterTable
+           Move "N" to WS-Replaced-Flag
+           Perform Varying WS-Sp-Idx from 1 by 1
+                   Until WS-Sp-Idx > WS-Species-Count
+               If Function Trim(Function Upper-Case
+                       (WS-Species-Name(WS-Sp-Idx))) = WS-Compare-Name
+                   Move WS-Input-Class to WS-Species-Class(WS-Sp-Idx)
+                   Move "Y" to WS-Replaced-Flag
+               End-If
+           End-Perform
+           If Species-Replaced
+               Perform 110-RewriteMasterTable
+               Display "Reclassified " Function Trim(WS-Input-Name)
+                   " as class " Function Trim(WS-Input-Class) "."
+           Else
+               Open Extend SpeciesMaster
+               If WS-SpMast-Status = "35"
+                   Open Output SpeciesMaster
+               End-If
+               Move Spaces to SpMastRecord
+               Move WS-Input-Name  to SpMastName
+               Move WS-Input-Class to SpMastClass
+               Write SpMastRecord
+               Close SpeciesMaster
+               Display "Added " Function Trim(WS-Input-Name)
+                   " as class " Function Trim(WS-Input-Class) "."
+           End-If.
+
+       110-RewriteMasterTable.
+           Open Output SpeciesMaster
+           Perform Varying WS-Sp-Idx from 1 by 1
+                   Until WS-Sp-Idx > WS-Species-Count
+               Move Spaces to SpMastRecord
+               Move WS-Species-Name(WS-Sp-Idx)  to SpMastName
+               Move WS-Species-Class(WS-Sp-Idx) to SpMastClass
+               Write SpMastRecord
+           End-Perform
+           Close SpeciesMaster.
+
+       200-RemoveSpecies.
+           Display "Enter species name to remove: " With No Advancing
+           Accept WS-Input-Name
+           Move Function Trim(Function Upper-Case(WS-Input-Name))
+               to WS-Compare-Name
+           Perform 210-LoadMasterTable
+           Move "N" to WS-Removed-Flag
+           Open Output SpeciesMaster
+           Move 0 to WS-Keep-Idx
+           Perform Varying WS-Sp-Idx from 1 by 1
+                   Until WS-Sp-Idx > WS-Species-Count
+               If Function Trim(Function Upper-Case
+                       (WS-Species-Name(WS-Sp-Idx))) = WS-Compare-Name
+                   Move "Y" to WS-Removed-Flag
+               Else
+                   Move Spaces to SpMastRecord
+                   Move WS-Species-Name(WS-Sp-Idx)  to SpMastName
+                   Move WS-Species-Class(WS-Sp-Idx) to SpMastClass
+                   Write SpMastRecord
+               End-If
+           End-Perform
+           Close SpeciesMaster
+           If Species-Removed
+               Display "Removed " Function Trim(WS-Input-Name) "."
+           Else
+               Display "No species master record found for "
+                   Function Trim(WS-Input-Name) "."
+           End-If.
+
+       210-LoadMasterTable.
+           Open Input SpeciesMaster
+           Move 0 to WS-Species-Count
+           Move "N" to WS-SpMast-EOF
+           Perform Until WS-SpMast-AtEnd
+               Read SpeciesMaster
+                   At End
+                       Move "Y" to WS-SpMast-EOF
+                   Not At End
+                       Add 1 to WS-Species-Count
+                       Set WS-Sp-Idx to WS-Species-Count
+                       Move SpMastName  to WS-Species-Name(WS-Sp-Idx)
+                       Move SpMastClass to WS-Species-Class(WS-Sp-Idx)
+               End-Read
+           End-Perform
+           Close SpeciesMaster.
