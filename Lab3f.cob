@@ -0,0 +1,196 @@
+      *      James Olsen
+      *      This program runs lab3-in.dat through a SORT ahead of classification and produces a sorted species detail listing,
+      *      grouped by class, with a subtotal for each class group.  Within a class group, detail lines are ordered by Species
+      *      then Names, per the original request -- the class code is carried as the major sort key so that same-class records
+      *      land together and the per-group subtotal means something; a Species-only sort can't guarantee that.
+
+       Identification Division.
+       Program-ID.  Lab3f.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select InFile
+            Assign to "lab3-in.dat"
+            Organization is Indexed
+            Access Mode is Dynamic
+            Record Key is InNames
+            File Status is WS-InFile-Status.
+           Select SpeciesMaster
+            Assign to "SPECIES-MASTER.DAT"
+            Organization is Line Sequential.
+           Select SortRptFile
+            Assign to "LAB3F-RPT.TXT"
+            Organization is Line Sequential.
+           Select SortWorkFile
+            Assign to "lab3f-sort.tmp".
+
+       Data Division.
+       File Section.
+       FD   InFile.
+       COPY INIDXREC.
+       FD   SpeciesMaster.
+       COPY SPMASTFD.
+       FD   SortRptFile.
+       COPY RPTREC.
+       SD   SortWorkFile.
+       01   SortRecord.
+           05  SortClassCode   Pic X(1).
+           05  SortSpecies     Pic X(15).
+           05  SortNames       Pic X(12).
+           05  SortGender      Pic X(1).
+
+       Working-Storage Section.
+       COPY SPECIES.
+       COPY SPTABLE.
+       01   WS-InFile-Status    Pic XX.
+       01   InFileEOF           Pic X Value "N".
+            88  AtEndOfInFile       Value "Y".
+       01   SortFileEOF         Pic X Value "N".
+            88  AtEndOfSortFile     Value "Y".
+       01   WS-First-Group      Pic X Value "Y".
+            88  First-Group         Value "Y".
+       01   WS-Group-Class      Pic X(1).
+       01   WS-Group-ClassName  Pic X(10).
+       01   WS-Group-Count      Pic 9(5) Value 0.
+       01   WS-Group-CountEd    Pic ZZZZ9.
+       01   WS-Grand-Count      Pic 9(6) Value 0.
+       01   WS-Grand-CountEd    Pic ZZZZZ9.
+
+       Procedure Division.
+       000-Main.
+           Perform 050-LoadSpeciesTable
+           Sort SortWorkFile
+               On Ascending Key SortClassCode SortSpecies SortNames
+               Input Procedure 100-ClassifyAndRelease
+               Output Procedure 200-WriteSortedDetail
+           Stop Run.
+
+       100-ClassifyAndRelease.
+           Move "N" to InFileEOF
+           Open Input InFile
+           If WS-InFile-Status = "35"
+               Display "lab3-in.dat not found -- run Lab3j first."
+           Else
+               Move Low-Values to InNames
+               Start InFile Key is Not Less Than InNames
+                   Invalid Key
+                       Continue
+               End-Start
+               Perform Until AtEndOfInFile
+                   Read InFile Next Record
+                       At End
+                           Move "Y" to InFileEOF
+                       Not At End
+                           Perform 110-SeparateStrings
+                           Perform 055-ClassifySpecies
+                           Move WS-Class-Code to SortClassCode
+                           Move Species       to SortSpecies
+                           Move Names         to SortNames
+                           Move Gender        to SortGender
+                           Release SortRecord
+                   End-Read
+               End-Perform
+               Close InFile
+           End-If.
+
+       110-SeparateStrings.
+           Move InNames  to Names
+           Move InGender to Gender
+           Move Function Trim(Function Upper-Case(InSpecies))
+               to Species.
+
+       200-WriteSortedDetail.
+           Open Output SortRptFile
+           Perform 210-WriteListingHeader
+           Move "N" to SortFileEOF
+           Move "Y" to WS-First-Group
+           Perform Until AtEndOfSortFile
+               Return SortWorkFile
+                   At End
+                       Move "Y" to SortFileEOF
+                   Not At End
+                       If Not First-Group
+                          And SortClassCode Not Equal WS-Group-Class
+                           Perform 230-WriteGroupSubtotal
+                       End-If
+                       If First-Group
+                          Or SortClassCode Not Equal WS-Group-Class
+                           Move SortClassCode to WS-Group-Class
+                           Perform 220-ClassCodeToName
+                           Move 0 to WS-Group-Count
+                           Move "N" to WS-First-Group
+                       End-If
+                       Perform 225-WriteDetailLine
+                       Add 1 to WS-Group-Count
+                       Add 1 to WS-Grand-Count
+               End-Return
+           End-Perform
+           If Not First-Group
+               Perform 230-WriteGroupSubtotal
+           End-If
+           Perform 240-WriteGrandTotal
+           Close SortRptFile.
+
+       210-WriteListingHeader.
+           Move Spaces to RptRecord
+           Move "LAB3F SORTED SPECIES DETAIL LISTING" to RptRecord
+           Write RptRecord
+           Move Spaces to RptRecord
+           Move "CLASS       SPECIES          NAMES         GENDER"
+               to RptRecord
+           Write RptRecord
+           Move "----------  ---------------  ------------  ------"
+               to RptRecord
+           Write RptRecord.
+
+       220-ClassCodeToName.
+           Evaluate WS-Group-Class
+               When "A"
+                   Move "AMPHIBIAN" to WS-Group-ClassName
+               When "B"
+                   Move "BIRD"      to WS-Group-ClassName
+               When "M"
+                   Move "MAMMAL"    to WS-Group-ClassName
+               When "R"
+                   Move "REPTILE"   to WS-Group-ClassName
+               When "F"
+                   Move "FISH"      to WS-Group-ClassName
+               When "I"
+                   Move "INSECT"    to WS-Group-ClassName
+               When Other
+                   Move "OTHER"     to WS-Group-ClassName
+           End-Evaluate.
+
+       225-WriteDetailLine.
+           Move Spaces to RptRecord
+           String WS-Group-ClassName  Delimited by Size
+                  SortSpecies         Delimited by Size
+                  "  "                Delimited by Size
+                  SortNames           Delimited by Size
+                  "  "                Delimited by Size
+                  SortGender          Delimited by Size
+               Into RptRecord
+           Write RptRecord.
+
+       230-WriteGroupSubtotal.
+           Move WS-Group-Count to WS-Group-CountEd
+           Move Spaces to RptRecord
+           String "  SUBTOTAL " Delimited by Size
+                  WS-Group-ClassName Delimited by Size
+                  ": " Delimited by Size
+                  Function Trim(WS-Group-CountEd) Delimited by Size
+               Into RptRecord
+           Write RptRecord
+           Move Spaces to RptRecord
+           Write RptRecord.
+
+       240-WriteGrandTotal.
+           Move WS-Grand-Count to WS-Grand-CountEd
+           Move Spaces to RptRecord
+           String "GRAND TOTAL: " Delimited by Size
+                  Function Trim(WS-Grand-CountEd) Delimited by Size
+               Into RptRecord
+           Write RptRecord.
+
+       COPY SPLOAD.
