@@ -0,0 +1,100 @@
+      *      James Olsen
+      *      This program lets front-desk staff look up a single animal by Names instead of calling it in -- it Accepts a Names
+      *      value from the operator, searches lab3-in.dat for a matching record, and Displays that record's Gender, Species, and
+      *      which class it falls into.
+
+       Identification Division.
+       Program-ID.  Lab3g.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select InFile
+            Assign to "lab3-in.dat"
+            Organization is Indexed
+            Access Mode is Dynamic
+            Record Key is InNames
+            File Status is WS-InFile-Status.
+           Select SpeciesMaster
+            Assign to "SPECIES-MASTER.DAT"
+            Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD   InFile.
+       COPY INIDXREC.
+       FD   SpeciesMaster.
+       COPY SPMASTFD.
+       Working-Storage Section.
+       COPY SPECIES.
+       COPY SPTABLE.
+       01   WS-InFile-Status    Pic XX.
+       01   WS-Lookup-Names     Pic X(12).
+       01   WS-Found-Flag       Pic X Value "N".
+            88  Names-Found         Value "Y".
+       01   WS-Again-Answer     Pic X(1) Value "Y".
+            88  Search-Again        Value "Y" "y".
+       01   WS-Class-Name       Pic X(10).
+
+       Procedure Division.
+       000-Main.
+           Perform 050-LoadSpeciesTable
+           Perform Until Not Search-Again
+               Perform 100-PromptAndLookup
+               Display "Look up another animal? (Y/N): "
+                   With No Advancing
+               Accept WS-Again-Answer
+           End-Perform
+           Stop Run.
+
+       100-PromptAndLookup.
+           Display "Enter Names to look up: " With No Advancing
+           Accept WS-Lookup-Names
+           Move "N" to WS-Found-Flag
+           Open Input InFile
+           If WS-InFile-Status = "35"
+               Display "lab3-in.dat not found -- run Lab3j first."
+           Else
+               Move WS-Lookup-Names to InNames
+               Read InFile Key is InNames
+                   Invalid Key
+                       Move "N" to WS-Found-Flag
+                   Not Invalid Key
+                       Move "Y" to WS-Found-Flag
+                       Move InNames   to Names
+                       Move InGender  to Gender
+                       Move Function Trim(Function Upper-Case(
+                           InSpecies)) to Species
+                       Perform 120-DisplayMatch
+               End-Read
+               Close InFile
+               If Not Names-Found
+                   Display "No record found for Names: "
+                       Function Trim(WS-Lookup-Names)
+               End-If
+           End-If.
+
+       120-DisplayMatch.
+           Perform 055-ClassifySpecies
+           Evaluate WS-Class-Code
+               When "A"
+                   Move "AMPHIBIAN" to WS-Class-Name
+               When "B"
+                   Move "BIRD"      to WS-Class-Name
+               When "M"
+                   Move "MAMMAL"    to WS-Class-Name
+               When "R"
+                   Move "REPTILE"   to WS-Class-Name
+               When "F"
+                   Move "FISH"      to WS-Class-Name
+               When "I"
+                   Move "INSECT"    to WS-Class-Name
+               When Other
+                   Move "OTHER"     to WS-Class-Name
+           End-Evaluate
+           Display "Names: " Function Trim(Names)
+           Display "Gender: " Gender
+           Display "Species: " Function Trim(Species)
+           Display "Class: " Function Trim(WS-Class-Name).
+
+       COPY SPLOAD.
