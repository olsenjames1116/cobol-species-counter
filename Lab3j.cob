@@ -0,0 +1,137 @@
+      *      James Olsen
+      *      This program rebuilds the indexed lab3-in.dat file that request #019 converted Lab3a/b/c/d/f/g to, from the flat
+      *      upstream extract lab3-in-raw.dat -- the Line Sequential format lab3-in.dat used before #019 and that Lab3e's three
+      *      per-site extracts still use.  Run this once per data drop, before any of the indexed-file consumers, so there is an
+      *      actual "lab3-in.dat" keyed on Names for them to open.  A raw line whose Names value repeats one already written is
+      *      skipped -- an indexed file can't hold two records under the same key -- and logged to lab3-dupes.dat the same way
+      *      request #011's duplicate check always has, since every Names value in the rebuilt lab3-in.dat is now unique by
+      *      construction and Lab3a/b/c/d/f's own 170-CheckDuplicate can never see a repeat again once this step has run.
+      *      A raw line shorter than the fixed 14-byte Names+Gender prefix is rejected here, before it is ever Unstring'd --
+      *      request #005's old SHORT check (copybooks/VALCHK.CPY) went away along with InString once lab3-in.dat became
+      *      indexed, so the indexed file's fixed-width FD can no longer be trusted to imply the raw data was well-formed;
+      *      this is the one place left that still has the original raw line to check, so the check has to live here now.
+
+       Identification Division.
+       Program-ID.  Lab3j.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select RawFile
+            Assign to "lab3-in-raw.dat"
+            Organization is Line Sequential.
+           Select InFile
+            Assign to "lab3-in.dat"
+            Organization is Indexed
+            Access Mode is Dynamic
+            Record Key is InNames
+            File Status is WS-InFile-Status.
+           Select DupFile
+            Assign to "lab3-dupes.dat"
+            Organization is Line Sequential.
+           Select RejFile
+            Assign to "lab3-rejects.dat"
+            Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD   RawFile.
+       COPY INREC.
+       FD   InFile.
+       COPY INIDXREC.
+       FD   DupFile.
+       COPY DUPREC.
+       FD   RejFile.
+       COPY REJREC.
+       Working-Storage Section.
+       01   InStringLength      Pic 99.
+       01   WS-InFile-Status    Pic XX.
+       01   RawFileEOF          Pic X Value "N".
+            88  AtEndOfRawFile      Value "Y".
+       01   WS-RecCount         Pic 9(6) Value 0.
+       01   WS-RecCountStr      Pic ZZZZZ9.
+       01   WS-SkipCount        Pic 9(6) Value 0.
+       01   WS-SkipCountStr     Pic ZZZZZ9.
+       01   WS-RejectCount      Pic 9(6) Value 0.
+       01   WS-RejectCountStr   Pic ZZZZZ9.
+       01   WS-RawLineNum       Pic 9(6) Value 0.
+       01   WS-RawValid-Flag    Pic X Value "Y".
+            88  Valid-Raw-Line      Value "Y".
+
+       Procedure Division.
+       000-Main.
+           Open Input RawFile
+           Open Output InFile
+           Open Output DupFile
+           Open Output RejFile
+           Perform Until AtEndOfRawFile
+               Read RawFile
+                   At End
+                       Move "Y" to RawFileEOF
+                   Not At End
+                       Add 1 to WS-RawLineNum
+                       Perform 105-ValidateRawLine
+                       If Valid-Raw-Line
+                           Perform 100-SeparateStrings
+                           Perform 200-WriteIndexed
+                       Else
+                           Perform 220-WriteReject
+                       End-If
+               End-Read
+           End-Perform
+           Close RawFile
+           Close InFile
+           Close DupFile
+           Close RejFile
+           Move WS-RecCount    to WS-RecCountStr
+           Move WS-SkipCount   to WS-SkipCountStr
+           Move WS-RejectCount to WS-RejectCountStr
+           Display "Lab3j: wrote " Function Trim(WS-RecCountStr)
+               " records to the indexed lab3-in.dat, skipped "
+               Function Trim(WS-SkipCountStr)
+               " duplicate-Names raw line(s), rejected "
+               Function Trim(WS-RejectCountStr)
+               " short/malformed raw line(s)."
+           Stop Run.
+
+       105-ValidateRawLine.
+           Move "Y" to WS-RawValid-Flag
+           If Function Length(Function Trim(InString)) < 14
+               Move "N" to WS-RawValid-Flag
+           End-If.
+
+       100-SeparateStrings.
+           Unstring InString (1:12)
+               Into InNames
+           End-Unstring
+           Unstring InString (13:13)
+               Into InGender
+           End-Unstring
+           Move Function Length(InString) to InStringLength
+           Unstring InString (14:InStringLength)
+               Into InSpecies
+           End-Unstring.
+
+       200-WriteIndexed.
+           Write InRecord
+               Invalid Key
+                   Add 1 to WS-SkipCount
+                   Perform 210-WriteDuplicate
+               Not Invalid Key
+                   Add 1 to WS-RecCount
+           End-Write.
+
+       210-WriteDuplicate.
+           Move Spaces to DupRecord
+           Move WS-RawLineNum to DupLineNum
+           Move InNames       to DupNames
+           Move InSpecies     to DupSpecies
+           Write DupRecord.
+
+       220-WriteReject.
+           Add 1 to WS-RejectCount
+           Move Spaces to RejRecord
+           Move WS-RawLineNum to RejLineNum
+           Move "SHORT"       to RejReason
+           Move InString      to RejRawLine
+           Write RejRecord.
