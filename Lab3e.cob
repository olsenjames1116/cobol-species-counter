@@ -0,0 +1,223 @@
+      *      James Olsen
+      *      This program consolidates the daily lab3-in extracts from all three intake sites (north, south, east), accumulating the same
+      *      class counts across all of them and reporting both a per-site and a combined grand total.
+
+       Identification Division.
+       Program-ID.  Lab3e.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select InFileNorth
+            Assign to "lab3-in-north.dat"
+            Organization is Line Sequential
+            File Status is WS-North-Status.
+           Select InFileSouth
+            Assign to "lab3-in-south.dat"
+            Organization is Line Sequential
+            File Status is WS-South-Status.
+           Select InFileEast
+            Assign to "lab3-in-east.dat"
+            Organization is Line Sequential
+            File Status is WS-East-Status.
+           Select SpeciesMaster
+            Assign to "SPECIES-MASTER.DAT"
+            Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD   InFileNorth.
+       COPY INREC REPLACING ==InString== BY ==InStringNorth==.
+       FD   InFileSouth.
+       COPY INREC REPLACING ==InString== BY ==InStringSouth==.
+       FD   InFileEast.
+       COPY INREC REPLACING ==InString== BY ==InStringEast==.
+       FD   SpeciesMaster.
+       COPY SPMASTFD.
+       Working-Storage Section.
+       01   InString        Pic X(28).
+       COPY SPECIES.
+       COPY SPTABLE.
+       01   InStringLength  Pic 99.
+       01   EndFileFlag     Pic X Value "N".
+            88  AtEndOfSite     Value "Y".
+       01   WS-North-Status Pic XX.
+       01   WS-South-Status Pic XX.
+       01   WS-East-Status  Pic XX.
+       01   WS-Site-Idx     Pic 9 Value 1.
+       01   WS-Site-Table.
+           05  WS-Site-Entry   Occurs 3 Times.
+               10  WS-Site-Name    Pic X(10).
+               10  WS-Site-Amphib  Pic 9(5) Value 0.
+               10  WS-Site-Bird    Pic 9(5) Value 0.
+               10  WS-Site-Mam     Pic 9(5) Value 0.
+               10  WS-Site-Rep     Pic 9(5) Value 0.
+               10  WS-Site-Fish    Pic 9(5) Value 0.
+               10  WS-Site-Insect  Pic 9(5) Value 0.
+               10  WS-Site-Other   Pic 9(5) Value 0.
+       01   AmphibCount     Pic 9(5) Value 0.
+       01   BirdCount       Pic 9(5) Value 0.
+       01   MamCount        Pic 9(5) Value 0.
+       01   RepCount        Pic 9(5) Value 0.
+       01   FishCount       Pic 9(5) Value 0.
+       01   InsectCount     Pic 9(5) Value 0.
+       01   OtherCount      Pic 9(5) Value 0.
+       01   GrandTotal      Pic 9(6).
+       01   CountStr        Pic ZZZZ9.
+       01   TotalStr        Pic ZZZZZ9.
+
+       Procedure Division.
+       000-Main.
+           Perform 050-LoadSpeciesTable
+           Move "NORTH" to WS-Site-Name(1)
+           Move "SOUTH" to WS-Site-Name(2)
+           Move "EAST"  to WS-Site-Name(3)
+           Perform 010-ProcessNorth
+           Perform 020-ProcessSouth
+           Perform 030-ProcessEast
+           Perform 900-DisplaySiteTotals
+           Perform 910-DisplayCombinedTotals
+           Stop Run.
+
+       010-ProcessNorth.
+           Move 1 to WS-Site-Idx
+           Move "N" to EndFileFlag
+           Open Input InFileNorth
+           If WS-North-Status = "35"
+               Display "Site NORTH extract not found -- skipping."
+           Else
+               Perform Until AtEndOfSite
+                   Read InFileNorth
+                       At End
+                           Move "Y" to EndFileFlag
+                       Not At End
+                           Move InStringNorth to InString
+                           Perform 100-SeparateStrings
+                           Perform 200-ClassCount
+                   End-Read
+               End-Perform
+               Close InFileNorth
+           End-If.
+
+       020-ProcessSouth.
+           Move 2 to WS-Site-Idx
+           Move "N" to EndFileFlag
+           Open Input InFileSouth
+           If WS-South-Status = "35"
+               Display "Site SOUTH extract not found -- skipping."
+           Else
+               Perform Until AtEndOfSite
+                   Read InFileSouth
+                       At End
+                           Move "Y" to EndFileFlag
+                       Not At End
+                           Move InStringSouth to InString
+                           Perform 100-SeparateStrings
+                           Perform 200-ClassCount
+                   End-Read
+               End-Perform
+               Close InFileSouth
+           End-If.
+
+       030-ProcessEast.
+           Move 3 to WS-Site-Idx
+           Move "N" to EndFileFlag
+           Open Input InFileEast
+           If WS-East-Status = "35"
+               Display "Site EAST extract not found -- skipping."
+           Else
+               Perform Until AtEndOfSite
+                   Read InFileEast
+                       At End
+                           Move "Y" to EndFileFlag
+                       Not At End
+                           Move InStringEast to InString
+                           Perform 100-SeparateStrings
+                           Perform 200-ClassCount
+                   End-Read
+               End-Perform
+               Close InFileEast
+           End-If.
+
+       100-SeparateStrings.
+           Unstring InString (1:12)
+               Into Names
+           End-Unstring
+           Unstring InString (13:13)
+               Into Gender
+           End-Unstring
+           Move Function Length(InString) to InStringLength
+           Unstring InString (14:InStringLength)
+               Into Species
+           End-Unstring
+           Move Function Trim(Function Upper-Case(Species))
+               to Species.
+
+       200-ClassCount.
+           Perform 055-ClassifySpecies
+           Evaluate WS-Class-Code
+               When "A"
+                   Add 1 to AmphibCount
+                   Add 1 to WS-Site-Amphib(WS-Site-Idx)
+               When "B"
+                   Add 1 to BirdCount
+                   Add 1 to WS-Site-Bird(WS-Site-Idx)
+               When "M"
+                   Add 1 to MamCount
+                   Add 1 to WS-Site-Mam(WS-Site-Idx)
+               When "R"
+                   Add 1 to RepCount
+                   Add 1 to WS-Site-Rep(WS-Site-Idx)
+               When "F"
+                   Add 1 to FishCount
+                   Add 1 to WS-Site-Fish(WS-Site-Idx)
+               When "I"
+                   Add 1 to InsectCount
+                   Add 1 to WS-Site-Insect(WS-Site-Idx)
+               When Other
+                   Add 1 to OtherCount
+                   Add 1 to WS-Site-Other(WS-Site-Idx)
+           End-Evaluate.
+
+       900-DisplaySiteTotals.
+           Perform Varying WS-Site-Idx From 1 By 1
+                   Until WS-Site-Idx > 3
+               Display "Site: " Function Trim(WS-Site-Name(WS-Site-Idx))
+               Move WS-Site-Amphib(WS-Site-Idx) to CountStr
+               Display "  Amphibian: " Function Trim(CountStr)
+               Move WS-Site-Bird(WS-Site-Idx) to CountStr
+               Display "  Bird: " Function Trim(CountStr)
+               Move WS-Site-Mam(WS-Site-Idx) to CountStr
+               Display "  Mammal: " Function Trim(CountStr)
+               Move WS-Site-Rep(WS-Site-Idx) to CountStr
+               Display "  Reptile: " Function Trim(CountStr)
+               Move WS-Site-Fish(WS-Site-Idx) to CountStr
+               Display "  Fish: " Function Trim(CountStr)
+               Move WS-Site-Insect(WS-Site-Idx) to CountStr
+               Display "  Insect: " Function Trim(CountStr)
+               Move WS-Site-Other(WS-Site-Idx) to CountStr
+               Display "  Other: " Function Trim(CountStr)
+           End-Perform.
+
+       910-DisplayCombinedTotals.
+           Compute GrandTotal = AmphibCount + BirdCount + MamCount +
+               RepCount + FishCount + InsectCount + OtherCount
+           Display "Combined Totals (all sites):"
+           Move AmphibCount to CountStr
+           Display "  Amphibian: " Function Trim(CountStr)
+           Move BirdCount to CountStr
+           Display "  Bird: " Function Trim(CountStr)
+           Move MamCount to CountStr
+           Display "  Mammal: " Function Trim(CountStr)
+           Move RepCount to CountStr
+           Display "  Reptile: " Function Trim(CountStr)
+           Move FishCount to CountStr
+           Display "  Fish: " Function Trim(CountStr)
+           Move InsectCount to CountStr
+           Display "  Insect: " Function Trim(CountStr)
+           Move OtherCount to CountStr
+           Display "  Other: " Function Trim(CountStr)
+           Move GrandTotal to TotalStr
+           Display "  Grand Total: " Function Trim(TotalStr).
+
+       COPY SPLOAD.
