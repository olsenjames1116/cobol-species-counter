@@ -0,0 +1,56 @@
+//LAB3BNR  JOB (ACCTNO),'WILDLIFE CNTS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Nightly unattended run of Lab3b against the day's lab3-in.dat
+//* drop.  CONVERT rebuilds the indexed WILDLIFE.DAILY.LAB3IN KSDS
+//* from the day's flat WILDLIFE.DAILY.LAB3IN.RAW extract before RUN
+//* opens it -- request #019 switched InFile to Organization Indexed
+//* keyed on Names, so RUN can no longer read the flat extract
+//* directly the way every earlier request in this backlog assumed.
+//* RUN only executes if CONVERT succeeds; ALERT fires if either step
+//* fails.  Sysout is captured to a dated dataset so the run can be
+//* reviewed without rerunning it.
+//*
+//CONVERT  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//RAWIN    DD   DSN=WILDLIFE.DAILY.LAB3IN.RAW,DISP=SHR
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(WILDLIFE.DAILY.LAB3IN)          -
+         INDEXED KEYS(12 0) RECORDSIZE(28 28)          -
+         RECORDS(2000 500) FREESPACE(10 10))           -
+         DATA  (NAME(WILDLIFE.DAILY.LAB3IN.DATA))      -
+         INDEX (NAME(WILDLIFE.DAILY.LAB3IN.INDEX))
+  IF LASTCC = 12 THEN
+     SET MAXCC = 0
+  REPRO REPLACE INFILE(RAWIN) OUTDATASET(WILDLIFE.DAILY.LAB3IN)
+/*
+//*
+// IF (CONVERT.RC = 0) THEN
+//RUN      EXEC PGM=LAB3B,REGION=0M
+//STEPLIB  DD   DSN=WILDLIFE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=WILDLIFE.DAILY.LAB3IN,DISP=SHR
+//SPECMAST DD   DSN=WILDLIFE.SPECIES.MASTER,DISP=SHR
+//LAB3RPT  DD   DSN=WILDLIFE.RPT.D&SYSJDAY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//LAB3OUT  DD   DSN=WILDLIFE.OUT.D&SYSJDAY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=15)
+//REJECTS  DD   DSN=WILDLIFE.REJECTS.D&SYSJDAY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2)),DCB=(RECFM=FB,LRECL=48)
+//DUPFILE  DD   DSN=WILDLIFE.DUPES.D&SYSJDAY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2)),DCB=(RECFM=FB,LRECL=37)
+//CSVFILE  DD   DSN=WILDLIFE.COUNTS.CSV,DISP=MOD
+//HISTFILE DD   DSN=WILDLIFE.HISTORY,DISP=MOD
+//SYSOUT   DD   SYSOUT=*,OUTLIM=50000
+//SYSUDUMP DD   SYSOUT=*
+// ENDIF
+//*
+// IF (CONVERT.RC > 0 OR RUN.RC > 0) THEN
+//ALERT    EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+LAB3B ABENDED OR RETURNED A NON-ZERO RC ON &SYSJDAY - PAGE ON-CALL
+/*
+//SYSUT2   DD   SYSOUT=(*,INTRDR),DEST=WILDLIFE_OPS_ALERT
+// ENDIF
+//
